@@ -1,8 +1,52 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Centers each DATSET1.TXT record onto Prog1Print.txt.
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   Added an exception file that logs the record number and
+      *   full text whenever an input record is too wide for the
+      *   CENTER field, so truncation no longer happens silently.
+      *   Added a report heading (title, run date, page number) at
+      *   the top of Prog1Print.txt and paging after a set number of
+      *   detail lines.
+      *   Added a restart checkpoint: the record count is saved every
+      *   1000 reads, and a prior checkpoint causes Input-FD to be
+      *   repositioned and Prog1Print.txt reopened in extend mode on
+      *   the next run.
+      *   Made the centered field's left margin and width parameter-
+      *   driven (read from a small job-parameter record) instead of
+      *   a hardcoded 26/20/26 layout, so different print stock can be
+      *   targeted without recompiling.
+      *   Blank and spaces-only DATSET1.TXT records are now counted
+      *   and skipped instead of being centered and printed.
+      *   Added end-of-run control totals (records read, written and
+      *   skipped) at the bottom of Prog1Print.txt.
+      *   Replaced the single hardcoded DATSET1.TXT input with a list
+      *   of input files read from a driver file, processed one after
+      *   another with a page break between files; the restart
+      *   checkpoint now also records which file was in progress.
+      *   An input record starting with "TC:" followed by a six-
+      *   character code is now resolved against a TITLES.TXT
+      *   maintenance file and the matching title text is centered in
+      *   place of the raw record, so operators can reference a
+      *   maintained banner by code instead of retyping it.
+      *   Added a fixed-width extract file (record number, input
+      *   record and centered value) alongside Prog1Print.txt for
+      *   downstream indexing.
+      *   Added a case-normalization switch to the job-parameter
+      *   record so the centered value can be forced to upper or
+      *   lower case before it is written.
+      *   Restart checkpoint now also carries the page number, lines-
+      *   on-page and run totals so a resumed run continues
+      *   pagination and control totals instead of starting them
+      *   over; added FILE STATUS checking to the exception file and
+      *   an upper bound on the job-parameter margin/width so a bad
+      *   parameter value is rejected instead of overrunning
+      *   Print-Rec; exception and extract record numbers now use the
+      *   whole-run record count instead of the per-file count; the
+      *   truncation exception logs the text actually printed.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Program01.
@@ -10,52 +54,595 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT    Input-FD
-               ASSIGN "DATSET1.TXT"
-               ORGANIZATION LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC Current-File-Name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS Input-Status.
+           SELECT  File-List-FD
+               ASSIGN "FILELIST.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS File-List-Status.
+           SELECT  Title-FD
+               ASSIGN "TITLES.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS Title-Status.
+           SELECT  Extract-FD
+               ASSIGN "EXTRACT1.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS Extract-Status.
            SELECT  Print-FD
-               ASSIGN TO LINE ADVANCING FILE "Prog1Print.txt".
+               ASSIGN TO LINE ADVANCING FILE "Prog1Print.txt"
+               FILE STATUS IS Print-Status.
+           SELECT  Except-FD
+               ASSIGN "EXCPT1.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS Except-Status.
+           SELECT  Restart-FD
+               ASSIGN "RESTART1.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS Restart-Status.
+           SELECT  Job-Param-FD
+               ASSIGN "PARM1.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS Job-Param-Status.
        DATA DIVISION.
        FILE SECTION.
        FD  Input-FD.
        01  Input-Rec                                  PIC x(80).
 
+       FD  File-List-FD.
+       01  File-List-Rec                              PIC X(80).
+
+       FD  Title-FD.
+       01  Title-Rec.
+           05  Title-Rec-Code                         PIC X(06).
+           05  FILLER                                 PIC X(01).
+           05  Title-Rec-Text                          PIC X(73).
+
        FD  Print-FD.
-       01  Print-Rec.
-           05  FILLER                                 PIC x(26).
-           05  CENTER                                 Pic X(20).
-           05  FILLER                                 PIC x(26).
+       01  Print-Rec                                  PIC X(132).
+
+       FD  Job-Param-FD.
+       01  Job-Param-Rec.
+           05  Param-Left-Margin                      PIC 9(03).
+           05  Param-Field-Width                      PIC 9(03).
+           05  Param-Case-Switch                      PIC X(01).
+           05  FILLER                                 PIC X(73).
+
+       FD  Except-FD.
+       01  Except-Rec.
+           05  Except-Rec-Num                         PIC 9(07).
+           05  FILLER                                 PIC X(02).
+           05  Except-Reason                          PIC X(20).
+           05  FILLER                                 PIC X(02).
+           05  Except-Text                            PIC X(80).
+
+       FD  Extract-FD.
+       01  Extract-Rec.
+           05  Extract-Rec-Num                        PIC 9(07).
+           05  FILLER                                 PIC X(01).
+           05  Extract-Input                          PIC X(80).
+           05  FILLER                                 PIC X(01).
+           05  Extract-Center                         PIC X(20).
+
+       FD  Restart-FD.
+       01  Restart-Rec.
+           05  Restart-Rec-Count                      PIC 9(07).
+           05  FILLER                                 PIC X(01).
+           05  Restart-Status-Flag                    PIC X(04).
+           05  FILLER                                 PIC X(01).
+           05  Restart-File-Name                      PIC X(80).
+           05  FILLER                                 PIC X(01).
+           05  Restart-Page-Number                    PIC 9(05).
+           05  FILLER                                 PIC X(01).
+           05  Restart-Lines-On-Page                  PIC 9(05).
+           05  FILLER                                 PIC X(01).
+           05  Restart-Total-Rec-Count                PIC 9(07).
+           05  FILLER                                 PIC X(01).
+           05  Restart-Written-Rec-Count               PIC 9(07).
+           05  FILLER                                 PIC X(01).
+           05  Restart-Skipped-Rec-Count               PIC 9(07).
 
        WORKING-STORAGE SECTION.
        01  Switches.
            05  EOD                                    PIC XXX.
+           05  Restart-Found                          PIC XXX
+                                                        VALUE "NO ".
+
+       01  Restart-Status                             PIC XX.
+       01  Print-Status                               PIC XX.
+       01  Job-Param-Status                           PIC XX.
+       01  Input-Status                                PIC XX.
+       01  File-List-Status                           PIC XX.
+       01  Title-Status                               PIC XX.
+       01  Extract-Status                             PIC XX.
+       01  Except-Status                              PIC XX.
+       01  Load-EOD                                   PIC XXX.
+
+       01  Current-File-Name                          PIC X(80).
+
+       01  File-List-Table.
+           05  File-List-Entry OCCURS 50 TIMES        PIC X(80).
+       01  File-List-Count                            PIC 9(03) COMP
+                                                        VALUE ZERO.
+       01  File-List-Index                            PIC 9(03) COMP.
+       01  File-List-Start-Index                      PIC 9(03) COMP
+                                                        VALUE 1.
+
+       01  Title-Table.
+           05  Title-Table-Entry OCCURS 50 TIMES.
+               10  Title-Table-Code                   PIC X(06).
+               10  Title-Table-Text                   PIC X(73).
+       01  Title-Table-Count                          PIC 9(03) COMP
+                                                        VALUE ZERO.
+       01  Title-Index                                PIC 9(03) COMP.
+       01  Title-Found                                PIC XXX.
+       01  Lookup-Code                                PIC X(06).
+       01  Display-Text                               PIC X(80).
+
+       01  Effective-Left-Margin                      PIC 9(03) COMP
+                                                        VALUE 26.
+       01  Effective-Field-Width                      PIC 9(03) COMP
+                                                        VALUE 20.
+       01  Start-Position                             PIC 9(03) COMP.
+       01  Center-Work                                PIC X(80).
+       01  Candidate-Left-Margin                      PIC 9(03) COMP.
+       01  Candidate-Field-Width                      PIC 9(03) COMP.
+       01  Candidate-Total-Width                      PIC 9(04) COMP.
+       01  Effective-Case-Switch                      PIC X(01)
+                                                        VALUE "N".
+       01  Restart-Start-Rec-Count                    PIC 9(07) COMP
+                                                        VALUE ZERO.
+       01  Checkpoint-Interval                        PIC 9(07) COMP
+                                                        VALUE 1000.
+       01  Checkpoint-Quotient                        PIC 9(07) COMP.
+       01  Checkpoint-Remainder                       PIC 9(07) COMP.
+
+       01  Rec-Count                                  PIC 9(07) COMP
+                                                        VALUE ZERO.
+       01  Total-Rec-Count                            PIC 9(07) COMP
+                                                        VALUE ZERO.
+       01  Skipped-Rec-Count                          PIC 9(07) COMP
+                                                        VALUE ZERO.
+       01  Written-Rec-Count                          PIC 9(07) COMP
+                                                        VALUE ZERO.
+       01  Trailing-Space-Count                       PIC 9(03) COMP.
+       01  Trimmed-Length                             PIC 9(03) COMP.
+
+       01  Page-Number                                PIC 9(05) COMP
+                                                        VALUE ZERO.
+       01  Lines-On-Page                               PIC 9(05) COMP
+                                                        VALUE ZERO.
+       01  Max-Lines-Per-Page                         PIC 9(05) COMP
+                                                        VALUE 40.
+
+       01  Run-Date-Fields.
+           05  Run-Date-YYYYMMDD                      PIC 9(08).
+           05  Run-Date-Display REDEFINES
+               Run-Date-YYYYMMDD.
+               10  Run-Date-CC                        PIC 9(02).
+               10  Run-Date-YY                        PIC 9(02).
+               10  Run-Date-MM                        PIC 9(02).
+               10  Run-Date-DD                        PIC 9(02).
+
+       01  Report-Title                               PIC X(30)
+                                        VALUE "PROG01 CENTERING REPORT".
+       01  Heading-Line                               PIC X(72).
+       01  Date-Display                               PIC X(08).
+       01  Page-Display                               PIC ZZZZ9.
+
+       01  Summary-Line                               PIC X(40).
+       01  Count-Display                              PIC Z,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT  Input-FD
-                OUTPUT Print-FD
            PERFORM 100-INITIALIZE.
 
-           PERFORM UNTIL EOD = "YES"
+           PERFORM VARYING File-List-Index
+                       FROM File-List-Start-Index BY 1
+                     UNTIL File-List-Index > File-List-Count
+               PERFORM 250-PROCESS-ONE-FILE
+           END-PERFORM
+
+           PERFORM 900-PRINT-SUMMARY.
+
+           CLOSE Print-FD
+                 Except-FD
+                 Extract-FD
+           PERFORM 800-WRITE-CHECKPOINT-DONE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           MOVE "NO " TO EOD
+           MOVE SPACES TO Print-Rec.
+           MOVE ZERO TO Page-Number.
+           ACCEPT Run-Date-YYYYMMDD FROM DATE YYYYMMDD.
+
+           PERFORM 105-READ-JOB-PARAMS.
+           PERFORM 102-READ-FILE-LIST.
+           PERFORM 103-READ-TITLES.
+           PERFORM 130-CHECK-RESTART.
+
+           IF Restart-Found = "YES"
+               OPEN EXTEND Print-FD
+               IF Print-Status NOT = "00"
+                   OPEN OUTPUT Print-FD
+                   PERFORM 150-PRINT-HEADING
+               END-IF
+               OPEN EXTEND Extract-FD
+               IF Extract-Status NOT = "00"
+                   OPEN OUTPUT Extract-FD
+               END-IF
+               OPEN EXTEND Except-FD
+               IF Except-Status NOT = "00"
+                   OPEN OUTPUT Except-FD
+               END-IF
+           ELSE
+               OPEN OUTPUT Print-FD
+               PERFORM 150-PRINT-HEADING
+               OPEN OUTPUT Extract-FD
+               OPEN OUTPUT Except-FD
+           END-IF.
+
+       102-READ-FILE-LIST.
+           MOVE ZERO TO File-List-Count.
+           MOVE "NO " TO Load-EOD.
+           OPEN INPUT File-List-FD.
+           IF File-List-Status = "00"
+               PERFORM UNTIL Load-EOD = "YES"
+                   READ File-List-FD
+                       AT END
+                           MOVE "YES" TO Load-EOD
+                       NOT AT END
+                           IF File-List-Count < 50
+                               ADD 1 TO File-List-Count
+                               MOVE File-List-Rec
+                                   TO File-List-Entry(File-List-Count)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE File-List-FD
+           END-IF.
+           IF File-List-Count = ZERO
+               MOVE 1 TO File-List-Count
+               MOVE "DATSET1.TXT" TO File-List-Entry(1)
+           END-IF.
+
+       103-READ-TITLES.
+           MOVE ZERO TO Title-Table-Count.
+           MOVE "NO " TO Load-EOD.
+           OPEN INPUT Title-FD.
+           IF Title-Status = "00"
+               PERFORM UNTIL Load-EOD = "YES"
+                   READ Title-FD
+                       AT END
+                           MOVE "YES" TO Load-EOD
+                       NOT AT END
+                           IF Title-Table-Count < 50
+                               ADD 1 TO Title-Table-Count
+                               MOVE Title-Rec-Code TO
+                                   Title-Table-Code(Title-Table-Count)
+                               MOVE Title-Rec-Text TO
+                                   Title-Table-Text(Title-Table-Count)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Title-FD
+           END-IF.
+
+       105-READ-JOB-PARAMS.
+           OPEN INPUT Job-Param-FD.
+           IF Job-Param-Status = "00"
+               READ Job-Param-FD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE Effective-Left-Margin
+                           TO Candidate-Left-Margin
+                       MOVE Effective-Field-Width
+                           TO Candidate-Field-Width
+                       IF Param-Left-Margin IS NUMERIC
+                           MOVE Param-Left-Margin
+                               TO Candidate-Left-Margin
+                       END-IF
+                       IF Param-Field-Width IS NUMERIC
+                          AND Param-Field-Width > ZERO
+                           MOVE Param-Field-Width
+                               TO Candidate-Field-Width
+                       END-IF
+                       COMPUTE Candidate-Total-Width =
+                               Candidate-Left-Margin
+                             + Candidate-Field-Width
+                       IF Candidate-Field-Width NOT > 80
+                          AND Candidate-Total-Width NOT > 132
+                           MOVE Candidate-Left-Margin
+                               TO Effective-Left-Margin
+                           MOVE Candidate-Field-Width
+                               TO Effective-Field-Width
+                       END-IF
+                       IF Param-Case-Switch = "U" OR "L" OR "N"
+                           MOVE Param-Case-Switch
+                               TO Effective-Case-Switch
+                       END-IF
+               END-READ
+               CLOSE Job-Param-FD
+           END-IF.
+
+       130-CHECK-RESTART.
+           MOVE "NO " TO Restart-Found.
+           MOVE ZERO TO Restart-Start-Rec-Count.
+           MOVE 1 TO File-List-Start-Index.
+           OPEN INPUT Restart-FD.
+           IF Restart-Status = "00"
+               READ Restart-FD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF Restart-Status-Flag = "OPEN"
+                          AND Restart-Rec-Count > ZERO
+                           PERFORM VARYING File-List-Index
+                                       FROM 1 BY 1
+                                     UNTIL File-List-Index
+                                           > File-List-Count
+                               IF File-List-Entry(File-List-Index)
+                                  = Restart-File-Name
+                                   MOVE File-List-Index
+                                       TO File-List-Start-Index
+                                   MOVE "YES" TO Restart-Found
+                                   EXIT PERFORM
+                               END-IF
+                           END-PERFORM
+                           IF Restart-Found = "YES"
+                               MOVE Restart-Rec-Count
+                                   TO Restart-Start-Rec-Count
+                               MOVE Restart-Page-Number TO Page-Number
+                               MOVE Restart-Lines-On-Page
+                                   TO Lines-On-Page
+                               MOVE Restart-Total-Rec-Count
+                                   TO Total-Rec-Count
+                               MOVE Restart-Written-Rec-Count
+                                   TO Written-Rec-Count
+                               MOVE Restart-Skipped-Rec-Count
+                                   TO Skipped-Rec-Count
+                           ELSE
+                               MOVE 1 TO File-List-Start-Index
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE Restart-FD
+           END-IF.
+
+       140-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL Rec-Count NOT < Restart-Start-Rec-Count
+                      OR EOD = "YES"
                READ Input-FD
                    AT END
                        MOVE "YES" TO EOD
                    NOT AT END
-                       PERFORM 200-PROCESSING
+                       ADD 1 TO Rec-Count
                END-READ
-           END-PERFORM
+           END-PERFORM.
 
-           CLOSE Input-FD
-                 Print-FD
-           STOP RUN.
+       250-PROCESS-ONE-FILE.
+           IF File-List-Index NOT = File-List-Start-Index
+               PERFORM 150-PRINT-HEADING
+           END-IF
 
-       100-INITIALIZE.
+           MOVE File-List-Entry(File-List-Index) TO Current-File-Name
+           MOVE ZERO TO Rec-Count
            MOVE "NO " TO EOD
+           OPEN INPUT Input-FD
+
+           IF Input-Status NOT = "00"
+               IF Except-Status = "00"
+                   MOVE SPACES TO Except-Rec
+                   MOVE Total-Rec-Count TO Except-Rec-Num
+                   MOVE "FILE NOT OPENED" TO Except-Reason
+                   MOVE Current-File-Name TO Except-Text
+                   WRITE Except-Rec
+               END-IF
+           ELSE
+               IF File-List-Index = File-List-Start-Index
+                  AND Restart-Found = "YES"
+                   PERFORM 140-SKIP-TO-CHECKPOINT
+               END-IF
+
+               PERFORM UNTIL EOD = "YES"
+                   READ Input-FD
+                       AT END
+                           MOVE "YES" TO EOD
+                       NOT AT END
+                           ADD 1 TO Rec-Count
+                           ADD 1 TO Total-Rec-Count
+                           PERFORM 200-PROCESSING
+                   END-READ
+               END-PERFORM
+
+               CLOSE Input-FD
+               IF Rec-Count > ZERO
+                   PERFORM 700-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       150-PRINT-HEADING.
+           ADD 1 TO Page-Number.
+           MOVE ZERO TO Lines-On-Page.
+
+           MOVE SPACES TO Date-Display.
+           STRING Run-Date-MM DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  Run-Date-DD DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  Run-Date-YY DELIMITED BY SIZE
+               INTO Date-Display
+           END-STRING.
+           MOVE Page-Number TO Page-Display.
+
+           MOVE SPACES TO Heading-Line.
+           STRING Report-Title DELIMITED BY SIZE
+                  "  RUN DATE: " DELIMITED BY SIZE
+                  Date-Display DELIMITED BY SIZE
+                  "  PAGE: " DELIMITED BY SIZE
+                  Page-Display DELIMITED BY SIZE
+               INTO Heading-Line
+           END-STRING.
+
+           MOVE Heading-Line TO Print-Rec.
+           WRITE Print-Rec AFTER ADVANCING PAGE.
+
            MOVE SPACES TO Print-Rec.
+           WRITE Print-Rec AFTER ADVANCING 1 LINE.
 
        200-PROCESSING.
-           MOVE Input-Rec TO CENTER
-           WRITE Print-Rec
-               AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO Trailing-Space-Count
+           INSPECT Input-Rec TALLYING Trailing-Space-Count
+               FOR TRAILING SPACES
+           COMPUTE Trimmed-Length = 80 - Trailing-Space-Count
+
+           IF Trimmed-Length = ZERO
+               ADD 1 TO Skipped-Rec-Count
+           ELSE
+               PERFORM 205-RESOLVE-DISPLAY-TEXT
+
+               IF Trimmed-Length > Effective-Field-Width
+                  AND Except-Status = "00"
+                   MOVE SPACES TO Except-Rec
+                   MOVE Total-Rec-Count TO Except-Rec-Num
+                   MOVE "TRUNCATED" TO Except-Reason
+                   MOVE Display-Text TO Except-Text
+                   WRITE Except-Rec
+               END-IF
+
+               IF Lines-On-Page >= Max-Lines-Per-Page
+                   PERFORM 150-PRINT-HEADING
+               END-IF
+
+               COMPUTE Start-Position = Effective-Left-Margin + 1
+               MOVE SPACES TO Center-Work
+               MOVE Display-Text TO Center-Work
+               PERFORM 215-APPLY-CASE-SWITCH
+               MOVE SPACES TO Print-Rec
+               MOVE Center-Work(1:Effective-Field-Width)
+                   TO Print-Rec(Start-Position:Effective-Field-Width)
+               WRITE Print-Rec
+                   AFTER ADVANCING 2 LINES
+               ADD 1 TO Lines-On-Page
+               ADD 1 TO Written-Rec-Count
+
+               IF Extract-Status = "00"
+                   MOVE SPACES TO Extract-Rec
+                   MOVE Total-Rec-Count TO Extract-Rec-Num
+                   MOVE Input-Rec TO Extract-Input
+                   MOVE Center-Work(1:20) TO Extract-Center
+                   WRITE Extract-Rec
+               END-IF
+           END-IF
+
+           DIVIDE Rec-Count BY Checkpoint-Interval
+               GIVING Checkpoint-Quotient
+               REMAINDER Checkpoint-Remainder.
+           IF Checkpoint-Remainder = ZERO
+               PERFORM 700-WRITE-CHECKPOINT
+           END-IF.
+
+       205-RESOLVE-DISPLAY-TEXT.
+           MOVE SPACES TO Display-Text.
+           MOVE Input-Rec TO Display-Text.
+           IF Input-Rec(1:3) = "TC:"
+               MOVE Input-Rec(4:6) TO Lookup-Code
+               PERFORM 210-LOOKUP-TITLE
+           END-IF.
+           MOVE ZERO TO Trailing-Space-Count.
+           INSPECT Display-Text TALLYING Trailing-Space-Count
+               FOR TRAILING SPACES.
+           COMPUTE Trimmed-Length = 80 - Trailing-Space-Count.
+
+       210-LOOKUP-TITLE.
+           MOVE "NO " TO Title-Found.
+           PERFORM VARYING Title-Index FROM 1 BY 1
+                     UNTIL Title-Index > Title-Table-Count
+               IF Title-Table-Code(Title-Index) = Lookup-Code
+                   MOVE "YES" TO Title-Found
+                   MOVE SPACES TO Display-Text
+                   MOVE Title-Table-Text(Title-Index) TO Display-Text
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF Title-Found NOT = "YES"
+              AND Except-Status = "00"
+               MOVE SPACES TO Except-Rec
+               MOVE Total-Rec-Count TO Except-Rec-Num
+               MOVE "TITLE NOT FOUND" TO Except-Reason
+               MOVE Input-Rec TO Except-Text
+               WRITE Except-Rec
+           END-IF.
+
+       215-APPLY-CASE-SWITCH.
+           IF Effective-Case-Switch = "U"
+               INSPECT Center-Work
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF.
+           IF Effective-Case-Switch = "L"
+               INSPECT Center-Work
+                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                           TO "abcdefghijklmnopqrstuvwxyz"
+           END-IF.
+
+       900-PRINT-SUMMARY.
+           MOVE SPACES TO Print-Rec.
+           WRITE Print-Rec AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES TO Summary-Line.
+           MOVE Total-Rec-Count TO Count-Display.
+           STRING "RECORDS READ:    " DELIMITED BY SIZE
+                  Count-Display DELIMITED BY SIZE
+               INTO Summary-Line
+           END-STRING.
+           MOVE SPACES TO Print-Rec.
+           MOVE Summary-Line TO Print-Rec.
+           WRITE Print-Rec AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO Summary-Line.
+           MOVE Written-Rec-Count TO Count-Display.
+           STRING "RECORDS WRITTEN: " DELIMITED BY SIZE
+                  Count-Display DELIMITED BY SIZE
+               INTO Summary-Line
+           END-STRING.
+           MOVE SPACES TO Print-Rec.
+           MOVE Summary-Line TO Print-Rec.
+           WRITE Print-Rec AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO Summary-Line.
+           MOVE Skipped-Rec-Count TO Count-Display.
+           STRING "RECORDS SKIPPED: " DELIMITED BY SIZE
+                  Count-Display DELIMITED BY SIZE
+               INTO Summary-Line
+           END-STRING.
+           MOVE SPACES TO Print-Rec.
+           MOVE Summary-Line TO Print-Rec.
+           WRITE Print-Rec AFTER ADVANCING 1 LINE.
+
+       700-WRITE-CHECKPOINT.
+           OPEN OUTPUT Restart-FD.
+           MOVE SPACES TO Restart-Rec.
+           MOVE Rec-Count TO Restart-Rec-Count.
+           MOVE "OPEN" TO Restart-Status-Flag.
+           MOVE Current-File-Name TO Restart-File-Name.
+           MOVE Page-Number TO Restart-Page-Number.
+           MOVE Lines-On-Page TO Restart-Lines-On-Page.
+           MOVE Total-Rec-Count TO Restart-Total-Rec-Count.
+           MOVE Written-Rec-Count TO Restart-Written-Rec-Count.
+           MOVE Skipped-Rec-Count TO Restart-Skipped-Rec-Count.
+           WRITE Restart-Rec.
+           CLOSE Restart-FD.
+
+       800-WRITE-CHECKPOINT-DONE.
+           OPEN OUTPUT Restart-FD.
+           MOVE SPACES TO Restart-Rec.
+           MOVE ZERO TO Restart-Rec-Count.
+           MOVE "DONE" TO Restart-Status-Flag.
+           WRITE Restart-Rec.
+           CLOSE Restart-FD.
 
 
        END PROGRAM Program01.
